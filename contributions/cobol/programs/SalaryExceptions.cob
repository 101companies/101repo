@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. SalaryExceptions.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          COPY "copybooks/employee.fc".
+          COPY "copybooks/department.fc".
+
+       DATA DIVISION.
+        FILE SECTION.
+         COPY "copybooks/employee.fd".
+         COPY "copybooks/department.fd".
+
+        WORKING-STORAGE SECTION.
+         COPY "copybooks/file-status.ws".
+         78 WS-SALARY-CEILING   VALUE 1000000.
+         01 WS-ALL-COMPANIES    PIC X     VALUE "*".
+         01 WS-COMPANY          PIC X(20).
+         01 WS-ABEND-MSG        PIC X(40).
+         01 WS-CHECKED-COUNT    PIC 9(7) VALUE 0.
+         01 WS-BAD-COUNT        PIC 9(7) VALUE 0.
+         01 WS-DEPT-FOUND-FLAG  PIC X     VALUE "N".
+            88 WS-DEPT-FOUND              VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *
+        DISPLAY "Company code (* for all): " WITH NO ADVANCING.
+        ACCEPT WS-COMPANY.
+      *
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "OPEN DEPT-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        IF WS-COMPANY NOT = WS-ALL-COMPANIES
+          MOVE WS-COMPANY TO EMPL-COMPANY
+        END-IF.
+        MOVE "START EMPL-FILE" TO WS-ABEND-MSG.
+        START EMPL-FILE KEY IS NOT LESS THAN EMPL-KEY.
+        IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+          PERFORM ABORT-IF-ERROR
+        END-IF.
+      *    A START that finds no record means there is nothing to read
+      *    - skip straight to end-of-scan instead of issuing a READ
+      *    NEXT with nothing positioned (status "46", not end-of-file,
+      *    which ABORT-IF-READ-ERROR would not tolerate).
+        IF SUCCESSFUL
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+          READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        ELSE
+          SET END-OF-FILE TO TRUE
+        END-IF.
+        PERFORM WITH TEST BEFORE UNTIL END-OF-FILE
+          IF WS-COMPANY = WS-ALL-COMPANIES
+             OR EMPL-COMPANY = WS-COMPANY
+            PERFORM CHECK-EMPLOYEE
+          END-IF
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+          READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        END-PERFORM.
+      *
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE DEPT-FILE" TO WS-ABEND-MSG.
+        CLOSE DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        DISPLAY "CHECKED " WS-CHECKED-COUNT " EMPLOYEE SALARIES, "
+                WS-BAD-COUNT " EXCEPTIONS FOUND".
+        STOP RUN.
+      *
+        CHECK-EMPLOYEE.
+         ADD 1 TO WS-CHECKED-COUNT.
+         IF EMPL-SALARY = 0
+           ADD 1 TO WS-BAD-COUNT
+           DISPLAY EMPL-COMPANY " " EMPL-DEPT " " EMPL-NAME
+                   " - ZERO SALARY"
+         END-IF.
+         IF EMPL-SALARY < 0
+           ADD 1 TO WS-BAD-COUNT
+           DISPLAY EMPL-COMPANY " " EMPL-DEPT " " EMPL-NAME
+                   " - NEGATIVE SALARY " EMPL-SALARY
+         END-IF.
+         IF EMPL-SALARY > WS-SALARY-CEILING
+           ADD 1 TO WS-BAD-COUNT
+           DISPLAY EMPL-COMPANY " " EMPL-DEPT " " EMPL-NAME
+                   " - SUSPICIOUSLY LARGE SALARY " EMPL-SALARY
+         END-IF.
+         PERFORM CHECK-DEPT-EXISTS.
+      *
+        CHECK-DEPT-EXISTS.
+         MOVE "N" TO WS-DEPT-FOUND-FLAG.
+         MOVE EMPL-COMPANY TO DEPT-COMPANY.
+         MOVE EMPL-DEPT    TO DEPT-NAME.
+         MOVE "READ DEPT-FILE" TO WS-ABEND-MSG.
+         READ DEPT-FILE KEY IS DEPT-KEY.
+         IF SUCCESSFUL
+           SET WS-DEPT-FOUND TO TRUE
+         ELSE
+           IF NOT RECORD-NOT-FOUND
+             PERFORM ABORT-IF-ERROR
+           END-IF
+         END-IF.
+         IF NOT WS-DEPT-FOUND
+           ADD 1 TO WS-BAD-COUNT
+           DISPLAY EMPL-COMPANY " " EMPL-DEPT " " EMPL-NAME
+                   " - DEPARTMENT " EMPL-DEPT " NOT ON FILE"
+         END-IF.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
