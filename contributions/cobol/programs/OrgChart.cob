@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. OrgChart.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          COPY "copybooks/department.fc".
+
+       DATA DIVISION.
+        FILE SECTION.
+         COPY "copybooks/department.fd".
+
+        WORKING-STORAGE SECTION.
+         COPY "copybooks/file-status.ws".
+         78 WS-MAX-DEPTS    VALUE 200.
+         78 WS-MAX-TREE-LEVEL VALUE 20.
+         01 WS-COMPANY      PIC X(20).
+         01 WS-ABEND-MSG    PIC X(40).
+         01 WS-DEPT-COUNT   PIC 999 VALUE 0.
+         01 WS-DEPT-TABLE.
+            05 WS-DEPT-ENTRY OCCURS 200 TIMES.
+               10 WS-T-NAME      PIC X(20).
+               10 WS-T-MANAGER   PIC X(20).
+               10 WS-T-ANCESTOR  PIC X(20).
+         01 WS-STACK-TOP    PIC 999 VALUE 0.
+         01 WS-STACK.
+            05 WS-STACK-ENTRY OCCURS 200 TIMES.
+               10 WS-STACK-NAME  PIC X(20).
+               10 WS-STACK-LEVEL PIC 99.
+         01 WS-CUR-NAME     PIC X(20).
+         01 WS-CUR-LEVEL    PIC 99.
+         01 WS-SCAN-IDX     PIC 999.
+         01 WS-LOAD-IDX     PIC 999.
+         01 WS-TREE-PTR     PIC 999.
+         01 WS-TREE-LINE    PIC X(83).
+
+       PROCEDURE DIVISION.
+
+      *
+        DISPLAY "Company code: " WITH NO ADVANCING.
+        ACCEPT WS-COMPANY.
+      *
+        MOVE "OPEN DEPT-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        PERFORM LOAD-DEPARTMENTS.
+      *
+        MOVE "CLOSE DEPT-FILE" TO WS-ABEND-MSG.
+        CLOSE DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        DISPLAY "ORG CHART - COMPANY " WS-COMPANY.
+      *
+      *    Push every root department (no ancestor) onto the stack in
+      *    reverse table order, so a LIFO pop walks the tree depth
+      *    first in the order departments were loaded.
+        PERFORM VARYING WS-LOAD-IDX FROM WS-DEPT-COUNT BY -1
+                UNTIL WS-LOAD-IDX < 1
+          IF WS-T-ANCESTOR (WS-LOAD-IDX) = SPACES
+            PERFORM PUSH-STACK-ROOT
+          END-IF
+        END-PERFORM.
+      *
+        PERFORM WITH TEST BEFORE UNTIL WS-STACK-TOP = 0
+          PERFORM POP-AND-PRINT
+        END-PERFORM.
+      *
+        STOP RUN.
+      *
+        LOAD-DEPARTMENTS.
+         MOVE WS-COMPANY TO DEPT-COMPANY.
+         MOVE "START DEPT-FILE" TO WS-ABEND-MSG.
+         START DEPT-FILE KEY IS >= DEPT-KEY.
+         IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *    A START that finds no record for this company means there
+      *    is nothing to read - skip straight to end-of-scan instead
+      *    of issuing a READ NEXT with nothing positioned (status "46",
+      *    not end-of-file, which ABORT-IF-READ-ERROR would not tolerate).
+         IF SUCCESSFUL
+           MOVE "READ DEPT-FILE" TO WS-ABEND-MSG
+           READ DEPT-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         ELSE
+           SET END-OF-FILE TO TRUE
+         END-IF.
+         PERFORM WITH TEST BEFORE
+                 UNTIL END-OF-FILE
+                    OR DEPT-COMPANY NOT = WS-COMPANY
+           IF WS-DEPT-COUNT >= WS-MAX-DEPTS
+             DISPLAY "TOO MANY DEPARTMENTS FOR " WS-COMPANY
+                     " - MAX IS " WS-MAX-DEPTS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           ADD 1 TO WS-DEPT-COUNT
+           MOVE DEPT-NAME     TO WS-T-NAME (WS-DEPT-COUNT)
+           MOVE DEPT-MANAGER  TO WS-T-MANAGER (WS-DEPT-COUNT)
+           MOVE DEPT-ANCESTOR TO WS-T-ANCESTOR (WS-DEPT-COUNT)
+           MOVE "READ DEPT-FILE" TO WS-ABEND-MSG
+           READ DEPT-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         END-PERFORM.
+      *
+        PUSH-STACK-ROOT.
+         ADD 1 TO WS-STACK-TOP.
+         MOVE WS-T-NAME (WS-LOAD-IDX) TO WS-STACK-NAME (WS-STACK-TOP).
+         MOVE 0 TO WS-STACK-LEVEL (WS-STACK-TOP).
+      *
+        POP-AND-PRINT.
+         MOVE WS-STACK-NAME (WS-STACK-TOP)  TO WS-CUR-NAME.
+         MOVE WS-STACK-LEVEL (WS-STACK-TOP) TO WS-CUR-LEVEL.
+         SUBTRACT 1 FROM WS-STACK-TOP.
+         PERFORM PRINT-DEPT-LINE.
+      *
+      *    Push this department's children in reverse table order so
+      *    the first child (by load order) is printed first.
+         PERFORM VARYING WS-LOAD-IDX FROM WS-DEPT-COUNT BY -1
+                 UNTIL WS-LOAD-IDX < 1
+           IF WS-T-ANCESTOR (WS-LOAD-IDX) = WS-CUR-NAME
+             PERFORM PUSH-STACK-CHILD
+           END-IF
+         END-PERFORM.
+      *
+        PUSH-STACK-CHILD.
+         ADD 1 TO WS-STACK-TOP.
+         MOVE WS-T-NAME (WS-LOAD-IDX) TO WS-STACK-NAME (WS-STACK-TOP).
+         ADD 1 TO WS-CUR-LEVEL GIVING WS-STACK-LEVEL (WS-STACK-TOP).
+      *
+        PRINT-DEPT-LINE.
+         IF WS-CUR-LEVEL > WS-MAX-TREE-LEVEL
+           DISPLAY "ORG CHART TOO DEEP FOR " WS-COMPANY
+                   " - MAX LEVEL IS " WS-MAX-TREE-LEVEL
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+         MOVE SPACES TO WS-TREE-LINE.
+         MOVE 1 TO WS-TREE-PTR.
+      *    Build the indent and the name into one STRING so the name's
+      *    position actually moves with WS-CUR-LEVEL, instead of MOVEing
+      *    into WS-CUR-LEVEL-independent fixed-offset sub-fields.
+         PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                 UNTIL WS-SCAN-IDX > WS-CUR-LEVEL
+           STRING "  " DELIMITED BY SIZE
+               INTO WS-TREE-LINE WITH POINTER WS-TREE-PTR
+         END-PERFORM.
+         STRING FUNCTION TRIM(WS-CUR-NAME) DELIMITED BY SIZE
+                 " - " DELIMITED BY SIZE
+             INTO WS-TREE-LINE WITH POINTER WS-TREE-PTR.
+         PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                 UNTIL WS-SCAN-IDX > WS-DEPT-COUNT
+           IF WS-T-NAME (WS-SCAN-IDX) = WS-CUR-NAME
+             STRING FUNCTION TRIM(WS-T-MANAGER (WS-SCAN-IDX))
+                     DELIMITED BY SIZE
+                 INTO WS-TREE-LINE WITH POINTER WS-TREE-PTR
+           END-IF
+         END-PERFORM.
+         DISPLAY WS-TREE-LINE.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
