@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. LookupEmployee.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          COPY "copybooks/employee.fc".
+
+       DATA DIVISION.
+        FILE SECTION.
+         COPY "copybooks/employee.fd".
+
+        WORKING-STORAGE SECTION.
+         COPY "copybooks/file-status.ws".
+         01 WS-SEARCH-NAME    PIC X(20).
+         01 WS-ABEND-MSG      PIC X(40).
+         01 WS-FOUND-COUNT    PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      *
+        DISPLAY "Employee name: " WITH NO ADVANCING.
+        ACCEPT WS-SEARCH-NAME.
+      *
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+      *    Jump straight to the first record for this name via the
+      *    alternate index instead of scanning the whole file by
+      *    EMPL-KEY.
+        MOVE WS-SEARCH-NAME TO EMPL-NAME.
+        MOVE "START EMPL-FILE" TO WS-ABEND-MSG.
+        START EMPL-FILE KEY IS NOT LESS THAN EMPL-NAME.
+        IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+          PERFORM ABORT-IF-ERROR
+        END-IF.
+        IF SUCCESSFUL
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+          READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+          PERFORM WITH TEST BEFORE
+                  UNTIL END-OF-FILE
+                     OR EMPL-NAME NOT = WS-SEARCH-NAME
+            PERFORM DISPLAY-EMPLOYEE
+            MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+            READ EMPL-FILE NEXT RECORD
+            PERFORM ABORT-IF-READ-ERROR
+          END-PERFORM
+        END-IF.
+      *
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        DISPLAY "FOUND " WS-FOUND-COUNT " MATCHING EMPLOYEE RECORDS".
+        STOP RUN.
+      *
+        DISPLAY-EMPLOYEE.
+         ADD 1 TO WS-FOUND-COUNT.
+         DISPLAY EMPL-COMPANY " " EMPL-DEPT " " EMPL-NAME
+                 " - SALARY " EMPL-SALARY.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
