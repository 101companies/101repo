@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. Raise.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          COPY "copybooks/employee.fc".
+          COPY "copybooks/salary-audit.fc".
+          COPY "copybooks/salary-history.fc".
+
+       DATA DIVISION.
+        FILE SECTION.
+         COPY "copybooks/employee.fd".
+         COPY "copybooks/salary-audit.fd".
+         COPY "copybooks/salary-history.fd".
+
+        WORKING-STORAGE SECTION.
+         COPY "copybooks/file-status.ws".
+         01 WS-CMD-LINE      PIC X(80).
+         01 WS-NO-FILTER     PIC X     VALUE "*".
+         01 WS-COMPANY       PIC X(20).
+         01 WS-PERCENT-X     PIC X(3).
+         01 WS-PERCENT       PIC 999.
+         01 WS-DEPT-FILTER   PIC X(20).
+         01 WS-CAP-X         PIC X(11).
+         01 WS-CAP           PIC 9(9)V99.
+         01 WS-FACTOR        PIC 9V9999.
+         01 WS-OLD-SALARY    PIC 9(9)V99.
+         01 WS-NEW-SALARY    PIC 9(9)V99.
+         01 WS-ABEND-MSG     PIC X(40).
+
+       PROCEDURE DIVISION.
+
+      *
+        ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+        IF WS-CMD-LINE = SPACES
+          DISPLAY "Company code: " WITH NO ADVANCING
+          ACCEPT WS-COMPANY
+          DISPLAY "Raise percent (1-100): " WITH NO ADVANCING
+          ACCEPT WS-PERCENT
+          DISPLAY "Department filter (blank = whole company): "
+                  WITH NO ADVANCING
+          ACCEPT WS-DEPT-FILTER
+          DISPLAY "Salary cap (blank = no cap): " WITH NO ADVANCING
+          ACCEPT WS-CAP
+        ELSE
+      *    The 4 positional fields are company, percent, department
+      *    filter, and cap. A cap can only be given by filling all 4
+      *    slots, so "*" is a required placeholder for "no department
+      *    filter" here (same wildcard already used for "no company
+      *    filter" elsewhere) - without it, a 3-field line meant as
+      *    company/percent/cap would be misread as company/percent/
+      *    dept-filter with no cap.
+          UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACES
+              INTO WS-COMPANY WS-PERCENT-X WS-DEPT-FILTER WS-CAP-X
+          END-UNSTRING
+          MOVE WS-PERCENT-X TO WS-PERCENT
+          IF WS-DEPT-FILTER = WS-NO-FILTER
+            MOVE SPACES TO WS-DEPT-FILTER
+          END-IF
+          MOVE WS-CAP-X     TO WS-CAP
+        END-IF.
+      *
+        IF WS-PERCENT < 1 OR WS-PERCENT > 100
+          DISPLAY "RAISE PERCENT MUST BE 1-100, GOT " WS-PERCENT
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+        END-IF.
+        COMPUTE WS-FACTOR = (100 + WS-PERCENT) / 100.
+      *
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
+        OPEN I-O EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "OPEN AUDIT-FILE" TO WS-ABEND-MSG.
+        OPEN EXTEND AUDIT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        PERFORM OPEN-HISTORY-FILE.
+      *
+        MOVE WS-COMPANY TO EMPL-COMPANY.
+        MOVE "START EMPL-FILE" TO WS-ABEND-MSG.
+        START EMPL-FILE KEY IS >= EMPL-KEY.
+        IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+          PERFORM ABORT-IF-ERROR
+        END-IF.
+      *    A START that finds no record for this company means there
+      *    is nothing to read - skip straight to end-of-scan instead
+      *    of issuing a READ NEXT with nothing positioned (status "46",
+      *    not end-of-file, which ABORT-IF-READ-ERROR would not tolerate).
+        IF SUCCESSFUL
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+          READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        ELSE
+          SET END-OF-FILE TO TRUE
+        END-IF.
+        PERFORM WITH TEST BEFORE
+                UNTIL END-OF-FILE
+                   OR EMPL-COMPANY NOT = WS-COMPANY
+          IF WS-DEPT-FILTER = SPACES OR EMPL-DEPT = WS-DEPT-FILTER
+            PERFORM APPLY-RAISE
+          END-IF
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+          READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        END-PERFORM.
+      *
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE AUDIT-FILE" TO WS-ABEND-MSG.
+        CLOSE AUDIT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE SALARY-HISTORY-FILE" TO WS-ABEND-MSG.
+        CLOSE SALARY-HISTORY-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        STOP RUN.
+      *
+        OPEN-HISTORY-FILE.
+         MOVE "OPEN SALARY-HISTORY-FILE" TO WS-ABEND-MSG.
+         OPEN I-O SALARY-HISTORY-FILE.
+         IF NOT SUCCESSFUL
+           OPEN OUTPUT SALARY-HISTORY-FILE
+           PERFORM ABORT-IF-ERROR
+           CLOSE SALARY-HISTORY-FILE
+           OPEN I-O SALARY-HISTORY-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        APPLY-RAISE.
+         MOVE EMPL-SALARY TO WS-OLD-SALARY.
+         COMPUTE WS-NEW-SALARY ROUNDED = EMPL-SALARY * WS-FACTOR.
+         IF WS-CAP > 0 AND WS-NEW-SALARY > WS-CAP
+           MOVE WS-CAP TO WS-NEW-SALARY
+         END-IF.
+         MOVE WS-NEW-SALARY TO EMPL-SALARY.
+         MOVE "REWRITE EMPL-RECORD" TO WS-ABEND-MSG.
+         REWRITE EMPL-RECORD.
+         PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+         PERFORM WRITE-AUDIT-RECORD.
+         PERFORM WRITE-HISTORY-RECORD.
+      *
+        WRITE-AUDIT-RECORD.
+         MOVE EMPL-KEY      TO AUDIT-EMPL-KEY.
+         MOVE WS-OLD-SALARY TO AUDIT-OLD-SALARY.
+         MOVE EMPL-SALARY   TO AUDIT-NEW-SALARY.
+         MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+         MOVE "WRITE AUDIT-RECORD" TO WS-ABEND-MSG.
+         WRITE AUDIT-RECORD.
+         PERFORM ABORT-IF-ERROR.
+      *
+        WRITE-HISTORY-RECORD.
+         MOVE EMPL-KEY      TO HIST-EMPL-KEY.
+         MOVE FUNCTION CURRENT-DATE TO HIST-EFFECTIVE-DATE.
+         MOVE WS-OLD-SALARY TO HIST-OLD-SALARY.
+         MOVE EMPL-SALARY   TO HIST-NEW-SALARY.
+         MOVE "WRITE SALARY-HISTORY-RECORD" TO WS-ABEND-MSG.
+         WRITE SALARY-HISTORY-RECORD.
+         PERFORM ABORT-IF-ERROR.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+      *
+      *    EMPL-NAME is an alternate key WITH DUPLICATES (req017), so a
+      *    REWRITE that happens to share a name with another employee
+      *    is reported as status "02" - successful, not an error.
+        ABORT-IF-EMPL-WRITE-ERROR.
+         IF NOT SUCCESSFUL AND NOT SUCCESSFUL-DUPLICATE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
