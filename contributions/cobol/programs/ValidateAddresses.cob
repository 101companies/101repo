@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. ValidateAddresses.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          COPY "copybooks/employee.fc".
+
+       DATA DIVISION.
+        FILE SECTION.
+         COPY "copybooks/employee.fd".
+
+        WORKING-STORAGE SECTION.
+         COPY "copybooks/file-status.ws".
+         01 WS-ALL-COMPANIES  PIC X     VALUE "*".
+         01 WS-COMPANY        PIC X(20).
+         01 WS-ABEND-MSG      PIC X(40).
+         01 WS-CHECKED-COUNT  PIC 9(7) VALUE 0.
+         01 WS-BAD-COUNT      PIC 9(7) VALUE 0.
+         01 WS-PROBLEM-LIST   PIC X(60).
+         01 WS-PROBLEM-PTR    PIC 999.
+         01 WS-PROBLEM-FLAG   PIC X     VALUE "N".
+            88 WS-HAS-PROBLEM           VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *
+        DISPLAY "Company code (* for all): " WITH NO ADVANCING.
+        ACCEPT WS-COMPANY.
+      *
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        IF WS-COMPANY = WS-ALL-COMPANIES
+          MOVE "START EMPL-FILE" TO WS-ABEND-MSG
+        ELSE
+          MOVE WS-COMPANY TO EMPL-COMPANY
+          MOVE "START EMPL-FILE" TO WS-ABEND-MSG
+        END-IF.
+        START EMPL-FILE KEY IS NOT LESS THAN EMPL-KEY.
+        IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+          PERFORM ABORT-IF-ERROR
+        END-IF.
+      *    A START that finds no record means there is nothing to read
+      *    - skip straight to end-of-scan instead of issuing a READ
+      *    NEXT with nothing positioned (status "46", not end-of-file,
+      *    which ABORT-IF-READ-ERROR would not tolerate).
+        IF SUCCESSFUL
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+          READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        ELSE
+          SET END-OF-FILE TO TRUE
+        END-IF.
+        PERFORM WITH TEST BEFORE UNTIL END-OF-FILE
+          IF WS-COMPANY = WS-ALL-COMPANIES
+             OR EMPL-COMPANY = WS-COMPANY
+            PERFORM CHECK-ADDRESS
+          END-IF
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+          READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        END-PERFORM.
+      *
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        DISPLAY "CHECKED " WS-CHECKED-COUNT " EMPLOYEE ADDRESSES, "
+                WS-BAD-COUNT " WITH PROBLEMS".
+        STOP RUN.
+      *
+        CHECK-ADDRESS.
+         ADD 1 TO WS-CHECKED-COUNT.
+         MOVE SPACES TO WS-PROBLEM-LIST.
+         MOVE "N" TO WS-PROBLEM-FLAG.
+         MOVE 1 TO WS-PROBLEM-PTR.
+         IF EMPL-ADDR-STREET = SPACES
+           SET WS-HAS-PROBLEM TO TRUE
+           STRING "STREET " DELIMITED BY SIZE
+             INTO WS-PROBLEM-LIST WITH POINTER WS-PROBLEM-PTR
+         END-IF.
+         IF EMPL-ADDR-CITY = SPACES
+           SET WS-HAS-PROBLEM TO TRUE
+           STRING "CITY " DELIMITED BY SIZE
+             INTO WS-PROBLEM-LIST WITH POINTER WS-PROBLEM-PTR
+         END-IF.
+         IF EMPL-ADDR-POSTAL = SPACES
+           SET WS-HAS-PROBLEM TO TRUE
+           STRING "POSTAL-CODE " DELIMITED BY SIZE
+             INTO WS-PROBLEM-LIST WITH POINTER WS-PROBLEM-PTR
+         END-IF.
+         IF EMPL-ADDR-COUNTRY = SPACES
+           SET WS-HAS-PROBLEM TO TRUE
+           STRING "COUNTRY " DELIMITED BY SIZE
+             INTO WS-PROBLEM-LIST WITH POINTER WS-PROBLEM-PTR
+         END-IF.
+         IF WS-HAS-PROBLEM
+           ADD 1 TO WS-BAD-COUNT
+           DISPLAY EMPL-COMPANY " " EMPL-DEPT " " EMPL-NAME
+                   " - MISSING: " FUNCTION TRIM(WS-PROBLEM-LIST)
+         END-IF.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
