@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-        PROGRAM-ID. SampleCompany
+        PROGRAM-ID. SampleCompany.
 
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -19,98 +19,186 @@
          78 DEVELOPMENT VALUE "Development".
          78 DEV1        VALUE "Dev1".
          78 DEV11       VALUE "Dev1.1".
+         01 WS-ABEND-MSG PIC X(40).
+         01 WS-DEPT-COUNT   PIC 9(7) VALUE 0.
+         01 WS-EMPL-COUNT   PIC 9(7) VALUE 0.
+         01 WS-SALARY-TOTAL PIC 9(9)V99 VALUE 0.
 
        PROCEDURE DIVISION.
 
-      * 
+      *
+        MOVE "OPEN DEPT-FILE" TO WS-ABEND-MSG.
         OPEN OUTPUT DEPT-FILE.
-      * 
+        PERFORM ABORT-IF-ERROR.
+      *
+        MOVE "WRITE DEPT-RECORD" TO WS-ABEND-MSG.
+      *
         INITIALIZE DEPT-RECORD.
         MOVE MEGANALYSIS TO DEPT-COMPANY.
         MOVE RESEARCH    TO DEPT-NAME.
         MOVE "Craig"     TO DEPT-MANAGER.
         WRITE DEPT-RECORD.
-      * 
+        PERFORM ABORT-IF-ERROR.
+        ADD 1 TO WS-DEPT-COUNT.
+      *
         INITIALIZE DEPT-RECORD.
         MOVE MEGANALYSIS TO DEPT-COMPANY.
         MOVE DEVELOPMENT TO DEPT-NAME.
         MOVE "Ray"       TO DEPT-MANAGER.
         WRITE DEPT-RECORD.
-      * 
+        PERFORM ABORT-IF-ERROR.
+        ADD 1 TO WS-DEPT-COUNT.
+      *
         INITIALIZE DEPT-RECORD.
         MOVE MEGANALYSIS TO DEPT-COMPANY.
         MOVE DEV1        TO DEPT-NAME.
         MOVE "Klaus"     TO DEPT-MANAGER.
         MOVE DEVELOPMENT TO DEPT-ANCESTOR.
         WRITE DEPT-RECORD.
-      * 
+        PERFORM ABORT-IF-ERROR.
+        ADD 1 TO WS-DEPT-COUNT.
+      *
         INITIALIZE DEPT-RECORD.
         MOVE MEGANALYSIS TO DEPT-COMPANY.
         MOVE DEV11       TO DEPT-NAME.
         MOVE "Karl"      TO DEPT-MANAGER.
         MOVE DEV1        TO DEPT-ANCESTOR.
         WRITE DEPT-RECORD.
-      * 
-        CLOSE DEPT-FILE.      
-      * 
+        PERFORM ABORT-IF-ERROR.
+        ADD 1 TO WS-DEPT-COUNT.
+      *
+        MOVE "CLOSE DEPT-FILE" TO WS-ABEND-MSG.
+        CLOSE DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
         OPEN OUTPUT EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        MOVE "WRITE EMPL-RECORD" TO WS-ABEND-MSG.
       *
         INITIALIZE EMPL-RECORD.
         MOVE MEGANALYSIS TO EMPL-COMPANY.
         MOVE RESEARCH    TO EMPL-DEPT.
         MOVE "Craig"     TO EMPL-NAME.
-        MOVE "Redmond"   TO EMPL-ADDR.
+        MOVE "1 Microsoft Way" TO EMPL-ADDR-STREET.
+        MOVE "Redmond"   TO EMPL-ADDR-CITY.
+        MOVE "WA"        TO EMPL-ADDR-STATE.
+        MOVE "98052"     TO EMPL-ADDR-POSTAL.
+        MOVE "USA"       TO EMPL-ADDR-COUNTRY.
         MOVE 123456      TO EMPL-SALARY.
         WRITE EMPL-RECORD.
+        PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+        ADD 1 TO WS-EMPL-COUNT.
+        ADD EMPL-SALARY TO WS-SALARY-TOTAL.
       *
         INITIALIZE EMPL-RECORD.
         MOVE MEGANALYSIS TO EMPL-COMPANY.
         MOVE RESEARCH    TO EMPL-DEPT.
         MOVE "Erik"      TO EMPL-NAME.
-        MOVE "Utrecht"   TO EMPL-ADDR.
+        MOVE "Janskerkhof 3" TO EMPL-ADDR-STREET.
+        MOVE "Utrecht"   TO EMPL-ADDR-CITY.
+        MOVE "3512 BK"   TO EMPL-ADDR-POSTAL.
+        MOVE "Netherlands" TO EMPL-ADDR-COUNTRY.
         MOVE 12345       TO EMPL-SALARY.
         WRITE EMPL-RECORD.
+        PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+        ADD 1 TO WS-EMPL-COUNT.
+        ADD EMPL-SALARY TO WS-SALARY-TOTAL.
       *
         INITIALIZE EMPL-RECORD.
         MOVE MEGANALYSIS TO EMPL-COMPANY.
         MOVE RESEARCH    TO EMPL-DEPT.
         MOVE "Ralf"      TO EMPL-NAME.
-        MOVE "Koblenz"   TO EMPL-ADDR.
+        MOVE "Hauptstrasse 1" TO EMPL-ADDR-STREET.
+        MOVE "Koblenz"   TO EMPL-ADDR-CITY.
+        MOVE "RP"        TO EMPL-ADDR-STATE.
+        MOVE "56068"     TO EMPL-ADDR-POSTAL.
+        MOVE "Germany"   TO EMPL-ADDR-COUNTRY.
         MOVE 1234        TO EMPL-SALARY.
         WRITE EMPL-RECORD.
+        PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+        ADD 1 TO WS-EMPL-COUNT.
+        ADD EMPL-SALARY TO WS-SALARY-TOTAL.
       *
         INITIALIZE EMPL-RECORD.
         MOVE MEGANALYSIS TO EMPL-COMPANY.
         MOVE DEVELOPMENT TO EMPL-DEPT.
         MOVE "Ray"       TO EMPL-NAME.
-        MOVE "Redmond"   TO EMPL-ADDR.
+        MOVE "1 Microsoft Way" TO EMPL-ADDR-STREET.
+        MOVE "Redmond"   TO EMPL-ADDR-CITY.
+        MOVE "WA"        TO EMPL-ADDR-STATE.
+        MOVE "98052"     TO EMPL-ADDR-POSTAL.
+        MOVE "USA"       TO EMPL-ADDR-COUNTRY.
         MOVE 234567      TO EMPL-SALARY.
         WRITE EMPL-RECORD.
+        PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+        ADD 1 TO WS-EMPL-COUNT.
+        ADD EMPL-SALARY TO WS-SALARY-TOTAL.
       *
         INITIALIZE EMPL-RECORD.
         MOVE MEGANALYSIS TO EMPL-COMPANY.
         MOVE DEV1        TO EMPL-DEPT.
         MOVE "Klaus"     TO EMPL-NAME.
-        MOVE "Boston"    TO EMPL-ADDR.
+        MOVE "1 Beacon St" TO EMPL-ADDR-STREET.
+        MOVE "Boston"    TO EMPL-ADDR-CITY.
+        MOVE "MA"        TO EMPL-ADDR-STATE.
+        MOVE "02108"     TO EMPL-ADDR-POSTAL.
+        MOVE "USA"       TO EMPL-ADDR-COUNTRY.
         MOVE 23456       TO EMPL-SALARY.
         WRITE EMPL-RECORD.
+        PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+        ADD 1 TO WS-EMPL-COUNT.
+        ADD EMPL-SALARY TO WS-SALARY-TOTAL.
       *
         INITIALIZE EMPL-RECORD.
         MOVE MEGANALYSIS TO EMPL-COMPANY.
         MOVE DEV11       TO EMPL-DEPT.
         MOVE "Karl"      TO EMPL-NAME.
-        MOVE "Riga"      TO EMPL-ADDR.
+        MOVE "Brivibas 1" TO EMPL-ADDR-STREET.
+        MOVE "Riga"      TO EMPL-ADDR-CITY.
+        MOVE "LV-1010"   TO EMPL-ADDR-POSTAL.
+        MOVE "Latvia"    TO EMPL-ADDR-COUNTRY.
         MOVE 2345        TO EMPL-SALARY.
         WRITE EMPL-RECORD.
+        PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+        ADD 1 TO WS-EMPL-COUNT.
+        ADD EMPL-SALARY TO WS-SALARY-TOTAL.
       *
         INITIALIZE EMPL-RECORD.
         MOVE MEGANALYSIS TO EMPL-COMPANY.
         MOVE DEV11       TO EMPL-DEPT.
         MOVE "Joe"       TO EMPL-NAME.
-        MOVE "Wifi City" TO EMPL-ADDR.
+        MOVE "Wifi City" TO EMPL-ADDR-CITY.
         MOVE 2344        TO EMPL-SALARY.
         WRITE EMPL-RECORD.
-      * 
-        CLOSE EMPL-FILE.      
-      * 
+        PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+        ADD 1 TO WS-EMPL-COUNT.
+        ADD EMPL-SALARY TO WS-SALARY-TOTAL.
+      *
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        DISPLAY "CONTROL TOTALS".
+        DISPLAY "  DEPARTMENT RECORDS WRITTEN: " WS-DEPT-COUNT.
+        DISPLAY "  EMPLOYEE RECORDS WRITTEN:   " WS-EMPL-COUNT.
+        DISPLAY "  TOTAL SALARY WRITTEN:       " WS-SALARY-TOTAL.
+      *
         STOP RUN.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+      *
+      *    EMPL-NAME is an alternate key WITH DUPLICATES (req017), so a
+      *    WRITE that happens to share a name with another employee is
+      *    reported as status "02" - successful, not an error.
+        ABORT-IF-EMPL-WRITE-ERROR.
+         IF NOT SUCCESSFUL AND NOT SUCCESSFUL-DUPLICATE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
