@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-        PROGRAM-ID. Depth
+        PROGRAM-ID. Depth.
 
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -12,47 +12,156 @@
 
         WORKING-STORAGE SECTION.
          COPY "copybooks/file-status.ws".
-         78 MEGANALYSIS   VALUE "meganalysis".
-         01 DEPTH         PIC 999.
-         01 ANCESTORS     PIC 999.
-         01 MEMO          PIC X(42).
+         01 WS-COMPANY      PIC X(20).
+         01 DEPTH           PIC 999.
+         01 ANCESTORS       PIC 999.
+         01 MEMO            PIC X(42).
+         01 CHAIN-IDX       PIC 999.
+         01 WS-CHAIN-PTR     PIC 999.
+         01 WS-TEMP-CHAIN.
+            05 WS-TEMP-ANCESTOR OCCURS 20 TIMES PIC X(42).
+         01 WS-BEST-NAME    PIC X(42).
+         01 WS-BEST-COUNT   PIC 999.
+         01 WS-BEST-CHAIN.
+            05 WS-BEST-ANCESTOR OCCURS 20 TIMES PIC X(42).
+         01 WS-CHAIN-LINE   PIC X(250).
+         01 WS-ABEND-MSG    PIC X(40).
+         78 WS-MAX-ANCESTORS VALUE 20.
+         01 WS-CYCLE-FLAG   PIC X     VALUE "N".
+            88 WS-CYCLE               VALUE "Y".
+         01 CHECK-IDX       PIC 999.
 
        PROCEDURE DIVISION.
 
       *
+        ACCEPT WS-COMPANY FROM COMMAND-LINE.
+        IF WS-COMPANY = SPACES
+          DISPLAY "Company code: " WITH NO ADVANCING
+          ACCEPT WS-COMPANY
+        END-IF.
+      *
+        MOVE "OPEN DEPT-FILE" TO WS-ABEND-MSG.
         OPEN INPUT DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
       *
-        INITIALIZE DEPTH.
+        INITIALIZE DEPTH WS-BEST-NAME WS-BEST-COUNT.
       *
-        MOVE MEGANALYSIS TO DEPT-COMPANY.
+        MOVE WS-COMPANY TO DEPT-COMPANY.
       *
+        MOVE "START DEPT-FILE" TO WS-ABEND-MSG.
         START DEPT-FILE KEY IS >= DEPT-KEY.
-        READ DEPT-FILE NEXT RECORD.
+        IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+          PERFORM ABORT-IF-ERROR
+        END-IF.
+        IF SUCCESSFUL
+          MOVE "READ DEPT-FILE" TO WS-ABEND-MSG
+          READ DEPT-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        ELSE
+          SET END-OF-FILE TO TRUE
+        END-IF.
         PERFORM WITH TEST BEFORE
                 UNTIL END-OF-FILE
-                   OR DEPT-COMPANY NOT = MEGANALYSIS
+                   OR DEPT-COMPANY NOT = WS-COMPANY
           MOVE DEPT-NAME TO MEMO
           PERFORM GET-ANCESTORS
-          IF ANCESTORS + 1 > DEPTH
-            COMPUTE DEPTH = ANCESTORS + 1
+          IF WS-CYCLE
+            DISPLAY "CYCLE DETECTED IN ANCESTOR CHAIN OF " MEMO
+          ELSE
+            IF ANCESTORS + 1 > DEPTH
+              COMPUTE DEPTH = ANCESTORS + 1
+              MOVE MEMO TO WS-BEST-NAME
+              MOVE ANCESTORS TO WS-BEST-COUNT
+              MOVE WS-TEMP-CHAIN TO WS-BEST-CHAIN
+            END-IF
           END-IF
-          MOVE MEGANALYSIS TO DEPT-COMPANY
+          MOVE WS-COMPANY TO DEPT-COMPANY
           MOVE MEMO TO DEPT-NAME
+          MOVE "START DEPT-FILE" TO WS-ABEND-MSG
           START DEPT-FILE KEY IS > DEPT-KEY
-          READ DEPT-FILE NEXT RECORD
+          IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+            PERFORM ABORT-IF-ERROR
+          END-IF
+      *    A START that finds no next record means this was the last
+      *    department in key order - end the scan the same way running
+      *    off the end of a READ NEXT would, rather than falling
+      *    through into a READ NEXT with nothing positioned (status
+      *    "46", which is not end-of-file and would abort the job).
+          IF SUCCESSFUL
+            MOVE "READ DEPT-FILE" TO WS-ABEND-MSG
+            READ DEPT-FILE NEXT RECORD
+            PERFORM ABORT-IF-READ-ERROR
+          ELSE
+            SET END-OF-FILE TO TRUE
+          END-IF
         END-PERFORM.
       *
-        CLOSE DEPT-FILE.      
+        MOVE "CLOSE DEPT-FILE" TO WS-ABEND-MSG.
+        CLOSE DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
       *
         DISPLAY DEPTH.
-      * 
+        PERFORM BUILD-CHAIN-LINE.
+        DISPLAY WS-CHAIN-LINE.
+      *
         STOP RUN.
       *
         GET-ANCESTORS.
          INITIALIZE ANCESTORS.
+         MOVE "N" TO WS-CYCLE-FLAG.
          PERFORM WITH TEST BEFORE
-                 UNTIL DEPT-ANCESTOR = SPACES
-           ADD 1 TO ANCESTORS
-           MOVE DEPT-ANCESTOR TO DEPT-NAME
-           READ DEPT-FILE KEY IS DEPT-KEY
+                 UNTIL DEPT-ANCESTOR = SPACES OR WS-CYCLE
+           IF ANCESTORS >= WS-MAX-ANCESTORS
+             SET WS-CYCLE TO TRUE
+           ELSE
+             PERFORM VARYING CHECK-IDX FROM 1 BY 1
+                     UNTIL CHECK-IDX > ANCESTORS
+               IF WS-TEMP-ANCESTOR (CHECK-IDX) = DEPT-ANCESTOR
+                 SET WS-CYCLE TO TRUE
+               END-IF
+             END-PERFORM
+             IF MEMO = DEPT-ANCESTOR
+               SET WS-CYCLE TO TRUE
+             END-IF
+             IF NOT WS-CYCLE
+               ADD 1 TO ANCESTORS
+               MOVE DEPT-ANCESTOR TO WS-TEMP-ANCESTOR (ANCESTORS)
+               MOVE DEPT-ANCESTOR TO DEPT-NAME
+               MOVE "READ DEPT-FILE KEY" TO WS-ABEND-MSG
+               READ DEPT-FILE KEY IS DEPT-KEY
+               PERFORM ABORT-IF-ERROR
+             END-IF
+           END-IF
+         END-PERFORM.
+      *
+        BUILD-CHAIN-LINE.
+      *    WS-BEST-CHAIN holds ancestors nearest-parent-first;
+      *    print root-to-leaf, so walk the table back to front.
+         MOVE SPACES TO WS-CHAIN-LINE.
+         MOVE 1 TO WS-CHAIN-PTR.
+         PERFORM VARYING CHAIN-IDX FROM WS-BEST-COUNT BY -1
+                 UNTIL CHAIN-IDX < 1
+           STRING FUNCTION TRIM(WS-BEST-ANCESTOR (CHAIN-IDX))
+                  " -> " DELIMITED BY SIZE
+                  INTO WS-CHAIN-LINE
+                  WITH POINTER WS-CHAIN-PTR
+           END-STRING
          END-PERFORM.
+         STRING FUNCTION TRIM(WS-BEST-NAME) DELIMITED BY SIZE
+                INTO WS-CHAIN-LINE
+                WITH POINTER WS-CHAIN-PTR
+         END-STRING.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
