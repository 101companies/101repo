@@ -1,35 +1,217 @@
        IDENTIFICATION DIVISION.
-        PROGRAM-ID. Cut
+        PROGRAM-ID. Cut.
 
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
           COPY "copybooks/employee.fc".
+          COPY "copybooks/salary-audit.fc".
+          COPY "copybooks/checkpoint.fc".
+          COPY "copybooks/salary-history.fc".
 
        DATA DIVISION.
         FILE SECTION.
          COPY "copybooks/employee.fd".
+         COPY "copybooks/salary-audit.fd".
+         COPY "copybooks/checkpoint.fd".
+         COPY "copybooks/salary-history.fd".
 
         WORKING-STORAGE SECTION.
          COPY "copybooks/file-status.ws".
-         78 MEGANALYSIS   VALUE "meganalysis".
+         01 WS-CMD-LINE      PIC X(80).
+         01 WS-COMPANY       PIC X(20).
+         01 WS-PERCENT-X     PIC X(3).
+         01 WS-PERCENT       PIC 999.
+         01 WS-DEPT-FILTER   PIC X(20).
+         01 WS-FACTOR        PIC 9V9999.
+         01 WS-OLD-SALARY    PIC 9(9)V99.
+         01 WS-ABEND-MSG     PIC X(40).
+         01 WS-CKPT-FLAG     PIC X     VALUE "N".
+            88 WS-CKPT-EXISTS          VALUE "Y".
 
        PROCEDURE DIVISION.
 
       *
+        ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+        IF WS-CMD-LINE = SPACES
+          DISPLAY "Company code: " WITH NO ADVANCING
+          ACCEPT WS-COMPANY
+          DISPLAY "Cut percent (1-100): " WITH NO ADVANCING
+          ACCEPT WS-PERCENT
+          DISPLAY "Department filter (blank = whole company): "
+                  WITH NO ADVANCING
+          ACCEPT WS-DEPT-FILTER
+        ELSE
+          UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACES
+              INTO WS-COMPANY WS-PERCENT-X WS-DEPT-FILTER
+          END-UNSTRING
+          MOVE WS-PERCENT-X TO WS-PERCENT
+        END-IF.
+      *
+        IF WS-PERCENT < 1 OR WS-PERCENT > 100
+          DISPLAY "CUT PERCENT MUST BE 1-100, GOT " WS-PERCENT
+          MOVE 16 TO RETURN-CODE
+          STOP RUN
+        END-IF.
+        COMPUTE WS-FACTOR = (100 - WS-PERCENT) / 100.
+      *
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
         OPEN I-O EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "OPEN AUDIT-FILE" TO WS-ABEND-MSG.
+        OPEN EXTEND AUDIT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        PERFORM OPEN-CHECKPOINT-FILE.
+        PERFORM OPEN-HISTORY-FILE.
       *
-        MOVE MEGANALYSIS TO EMPL-COMPANY.
-        START EMPL-FILE KEY IS >= EMPL-KEY.
-        READ EMPL-FILE NEXT RECORD.
+      *    Resume just past the last key this company successfully
+      *    completed on a prior run that abended partway through,
+      *    instead of re-applying the cut from the top.
+        MOVE WS-COMPANY TO CKPT-KEY.
+        READ CHECKPOINT-FILE KEY IS CKPT-KEY.
+        IF SUCCESSFUL
+          SET WS-CKPT-EXISTS TO TRUE
+          MOVE CKPT-LAST-EMPL-KEY TO EMPL-KEY
+          START EMPL-FILE KEY IS > EMPL-KEY
+        ELSE
+          IF NOT RECORD-NOT-FOUND
+            MOVE "READ CHECKPOINT-FILE" TO WS-ABEND-MSG
+            PERFORM ABORT-IF-ERROR
+          END-IF
+          MOVE WS-COMPANY TO EMPL-COMPANY
+          START EMPL-FILE KEY IS >= EMPL-KEY
+        END-IF.
+        IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+          MOVE "START EMPL-FILE" TO WS-ABEND-MSG
+          PERFORM ABORT-IF-ERROR
+        END-IF.
+      *    A START that finds no record for this company means there
+      *    is nothing to read - skip straight to end-of-scan instead
+      *    of issuing a READ NEXT with nothing positioned (status "46",
+      *    not end-of-file, which ABORT-IF-READ-ERROR would not tolerate).
+        IF SUCCESSFUL
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+          READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        ELSE
+          SET END-OF-FILE TO TRUE
+        END-IF.
         PERFORM WITH TEST BEFORE
                 UNTIL END-OF-FILE
-                   OR EMPL-COMPANY NOT = MEGANALYSIS
-          DIVIDE EMPL-SALARY BY 2 GIVING EMPL-SALARY
-          REWRITE EMPL-RECORD
+                   OR EMPL-COMPANY NOT = WS-COMPANY
+          IF WS-DEPT-FILTER = SPACES OR EMPL-DEPT = WS-DEPT-FILTER
+            MOVE EMPL-SALARY TO WS-OLD-SALARY
+            COMPUTE EMPL-SALARY ROUNDED = EMPL-SALARY * WS-FACTOR
+            MOVE "REWRITE EMPL-RECORD" TO WS-ABEND-MSG
+            REWRITE EMPL-RECORD
+            PERFORM ABORT-IF-EMPL-WRITE-ERROR
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM WRITE-HISTORY-RECORD
+          END-IF
+          PERFORM UPDATE-CHECKPOINT
+          MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
           READ EMPL-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
         END-PERFORM.
       *
-        CLOSE EMPL-FILE.      
-      * 
+      *    The company finished cleanly - clear the checkpoint so the
+      *    next full run for this company starts from the top again.
+        PERFORM DELETE-CHECKPOINT.
+      *
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE AUDIT-FILE" TO WS-ABEND-MSG.
+        CLOSE AUDIT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE CHECKPOINT-FILE" TO WS-ABEND-MSG.
+        CLOSE CHECKPOINT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE SALARY-HISTORY-FILE" TO WS-ABEND-MSG.
+        CLOSE SALARY-HISTORY-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
         STOP RUN.
+      *
+        OPEN-HISTORY-FILE.
+         MOVE "OPEN SALARY-HISTORY-FILE" TO WS-ABEND-MSG.
+         OPEN I-O SALARY-HISTORY-FILE.
+         IF NOT SUCCESSFUL
+           OPEN OUTPUT SALARY-HISTORY-FILE
+           PERFORM ABORT-IF-ERROR
+           CLOSE SALARY-HISTORY-FILE
+           OPEN I-O SALARY-HISTORY-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        OPEN-CHECKPOINT-FILE.
+         MOVE "OPEN CHECKPOINT-FILE" TO WS-ABEND-MSG.
+         OPEN I-O CHECKPOINT-FILE.
+         IF NOT SUCCESSFUL
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM ABORT-IF-ERROR
+           CLOSE CHECKPOINT-FILE
+           OPEN I-O CHECKPOINT-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        UPDATE-CHECKPOINT.
+         MOVE WS-COMPANY TO CKPT-KEY.
+         MOVE EMPL-KEY   TO CKPT-LAST-EMPL-KEY.
+         IF WS-CKPT-EXISTS
+           MOVE "REWRITE CHECKPOINT-RECORD" TO WS-ABEND-MSG
+           REWRITE CHECKPOINT-RECORD
+         ELSE
+           MOVE "WRITE CHECKPOINT-RECORD" TO WS-ABEND-MSG
+           WRITE CHECKPOINT-RECORD
+           SET WS-CKPT-EXISTS TO TRUE
+         END-IF.
+         PERFORM ABORT-IF-ERROR.
+      *
+        DELETE-CHECKPOINT.
+         IF WS-CKPT-EXISTS
+           MOVE WS-COMPANY TO CKPT-KEY
+           MOVE "DELETE CHECKPOINT-RECORD" TO WS-ABEND-MSG
+           DELETE CHECKPOINT-FILE RECORD
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        WRITE-AUDIT-RECORD.
+         MOVE EMPL-KEY      TO AUDIT-EMPL-KEY.
+         MOVE WS-OLD-SALARY TO AUDIT-OLD-SALARY.
+         MOVE EMPL-SALARY   TO AUDIT-NEW-SALARY.
+         MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+         MOVE "WRITE AUDIT-RECORD" TO WS-ABEND-MSG.
+         WRITE AUDIT-RECORD.
+         PERFORM ABORT-IF-ERROR.
+      *
+        WRITE-HISTORY-RECORD.
+         MOVE EMPL-KEY      TO HIST-EMPL-KEY.
+         MOVE FUNCTION CURRENT-DATE TO HIST-EFFECTIVE-DATE.
+         MOVE WS-OLD-SALARY TO HIST-OLD-SALARY.
+         MOVE EMPL-SALARY   TO HIST-NEW-SALARY.
+         MOVE "WRITE SALARY-HISTORY-RECORD" TO WS-ABEND-MSG.
+         WRITE SALARY-HISTORY-RECORD.
+         PERFORM ABORT-IF-ERROR.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+      *
+      *    EMPL-NAME is an alternate key WITH DUPLICATES (req017), so a
+      *    REWRITE that happens to share a name with another employee
+      *    is reported as status "02" - successful, not an error.
+        ABORT-IF-EMPL-WRITE-ERROR.
+         IF NOT SUCCESSFUL AND NOT SUCCESSFUL-DUPLICATE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
