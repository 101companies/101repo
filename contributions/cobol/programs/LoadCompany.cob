@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. LoadCompany.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          COPY "copybooks/company-load.fc".
+          COPY "copybooks/department.fc".
+          COPY "copybooks/employee.fc".
+
+       DATA DIVISION.
+        FILE SECTION.
+         COPY "copybooks/company-load.fd".
+         COPY "copybooks/department.fd".
+         COPY "copybooks/employee.fd".
+
+        WORKING-STORAGE SECTION.
+         COPY "copybooks/file-status.ws".
+         01 WS-LOAD-FILE-NAME   PIC X(100).
+         01 WS-RECORD-TYPE      PIC X.
+            88 WS-DEPT-ROW             VALUE "D".
+            88 WS-EMPL-ROW             VALUE "E".
+         01 WS-FIELD-1           PIC X(40).
+         01 WS-FIELD-2           PIC X(40).
+         01 WS-FIELD-3           PIC X(40).
+         01 WS-FIELD-4           PIC X(40).
+         01 WS-FIELD-5           PIC X(40).
+         01 WS-FIELD-6           PIC X(40).
+         01 WS-FIELD-7           PIC X(40).
+         01 WS-FIELD-8           PIC X(40).
+         01 WS-SALARY            PIC 9(9)V99.
+         01 WS-DEPT-COUNT        PIC 9(7) VALUE 0.
+         01 WS-EMPL-COUNT        PIC 9(7) VALUE 0.
+         01 WS-SALARY-TOTAL      PIC 9(9)V99 VALUE 0.
+         01 WS-ABEND-MSG         PIC X(40).
+
+       PROCEDURE DIVISION.
+
+      *
+        DISPLAY "Load file name: " WITH NO ADVANCING.
+        ACCEPT WS-LOAD-FILE-NAME.
+      *
+        MOVE "OPEN LOAD-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT LOAD-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "OPEN DEPT-FILE" TO WS-ABEND-MSG.
+        OPEN OUTPUT DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
+        OPEN OUTPUT EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        MOVE "READ LOAD-FILE" TO WS-ABEND-MSG.
+        READ LOAD-FILE.
+        PERFORM ABORT-IF-READ-ERROR.
+        PERFORM WITH TEST BEFORE UNTIL END-OF-FILE
+          PERFORM PARSE-LOAD-RECORD
+          EVALUATE TRUE
+            WHEN WS-DEPT-ROW
+              PERFORM WRITE-DEPT-RECORD
+            WHEN WS-EMPL-ROW
+              PERFORM WRITE-EMPL-RECORD
+            WHEN OTHER
+              CONTINUE
+          END-EVALUATE
+          MOVE "READ LOAD-FILE" TO WS-ABEND-MSG
+          READ LOAD-FILE
+          PERFORM ABORT-IF-READ-ERROR
+        END-PERFORM.
+      *
+        MOVE "CLOSE LOAD-FILE" TO WS-ABEND-MSG.
+        CLOSE LOAD-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE DEPT-FILE" TO WS-ABEND-MSG.
+        CLOSE DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        DISPLAY "CONTROL TOTALS".
+        DISPLAY "  DEPARTMENT RECORDS WRITTEN: " WS-DEPT-COUNT.
+        DISPLAY "  EMPLOYEE RECORDS WRITTEN:   " WS-EMPL-COUNT.
+        DISPLAY "  TOTAL SALARY WRITTEN:       " WS-SALARY-TOTAL.
+      *
+        STOP RUN.
+      *
+        PARSE-LOAD-RECORD.
+      *    D|company|dept-name|manager|ancestor
+      *    E|company|dept-name|employee-name|street|city|state|
+      *      postal-code|country|salary
+         INITIALIZE WS-RECORD-TYPE WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                    WS-FIELD-4 WS-FIELD-5 WS-FIELD-6 WS-FIELD-7
+                    WS-FIELD-8 WS-SALARY.
+         UNSTRING LOAD-RECORD DELIMITED BY "|"
+             INTO WS-RECORD-TYPE WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+                  WS-FIELD-4 WS-FIELD-5 WS-FIELD-6 WS-FIELD-7
+                  WS-FIELD-8 WS-SALARY
+         END-UNSTRING.
+      *
+        WRITE-DEPT-RECORD.
+         INITIALIZE DEPT-RECORD.
+         MOVE WS-FIELD-1 TO DEPT-COMPANY.
+         MOVE WS-FIELD-2 TO DEPT-NAME.
+         MOVE WS-FIELD-3 TO DEPT-MANAGER.
+         MOVE WS-FIELD-4 TO DEPT-ANCESTOR.
+         MOVE "WRITE DEPT-RECORD" TO WS-ABEND-MSG.
+         WRITE DEPT-RECORD.
+         PERFORM ABORT-IF-ERROR.
+         ADD 1 TO WS-DEPT-COUNT.
+      *
+        WRITE-EMPL-RECORD.
+         INITIALIZE EMPL-RECORD.
+         MOVE WS-FIELD-1 TO EMPL-COMPANY.
+         MOVE WS-FIELD-2 TO EMPL-DEPT.
+         MOVE WS-FIELD-3 TO EMPL-NAME.
+         MOVE WS-FIELD-4 TO EMPL-ADDR-STREET.
+         MOVE WS-FIELD-5 TO EMPL-ADDR-CITY.
+         MOVE WS-FIELD-6 TO EMPL-ADDR-STATE.
+         MOVE WS-FIELD-7 TO EMPL-ADDR-POSTAL.
+         MOVE WS-FIELD-8 TO EMPL-ADDR-COUNTRY.
+         MOVE WS-SALARY  TO EMPL-SALARY.
+         MOVE "WRITE EMPL-RECORD" TO WS-ABEND-MSG.
+         WRITE EMPL-RECORD.
+         PERFORM ABORT-IF-EMPL-WRITE-ERROR.
+         ADD 1 TO WS-EMPL-COUNT.
+         ADD WS-SALARY TO WS-SALARY-TOTAL.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
+      *
+      *    EMPL-NAME is an alternate key WITH DUPLICATES (req017), so a
+      *    WRITE that happens to share a name with another employee is
+      *    reported as status "02" - successful, not an error.
+        ABORT-IF-EMPL-WRITE-ERROR.
+         IF NOT SUCCESSFUL AND NOT SUCCESSFUL-DUPLICATE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
