@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. ReconcileManagers.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          COPY "copybooks/department.fc".
+          COPY "copybooks/employee.fc".
+
+       DATA DIVISION.
+        FILE SECTION.
+         COPY "copybooks/department.fd".
+         COPY "copybooks/employee.fd".
+
+        WORKING-STORAGE SECTION.
+         COPY "copybooks/file-status.ws".
+         01 WS-ALL-COMPANIES   PIC X     VALUE "*".
+         01 WS-COMPANY         PIC X(20).
+         01 WS-ABEND-MSG       PIC X(40).
+         01 WS-CHECKED-COUNT   PIC 9(7) VALUE 0.
+         01 WS-BAD-COUNT       PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      *
+        DISPLAY "Company code (* for all): " WITH NO ADVANCING.
+        ACCEPT WS-COMPANY.
+      *
+        MOVE "OPEN DEPT-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        IF WS-COMPANY NOT = WS-ALL-COMPANIES
+          MOVE WS-COMPANY TO DEPT-COMPANY
+        END-IF.
+        MOVE "START DEPT-FILE" TO WS-ABEND-MSG.
+        START DEPT-FILE KEY IS NOT LESS THAN DEPT-KEY.
+        IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+          PERFORM ABORT-IF-ERROR
+        END-IF.
+      *    A START that finds no record means there is nothing to read
+      *    - skip straight to end-of-scan instead of issuing a READ
+      *    NEXT with nothing positioned (status "46", not end-of-file,
+      *    which ABORT-IF-READ-ERROR would not tolerate).
+        IF SUCCESSFUL
+          MOVE "READ DEPT-FILE" TO WS-ABEND-MSG
+          READ DEPT-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        ELSE
+          SET END-OF-FILE TO TRUE
+        END-IF.
+        PERFORM WITH TEST BEFORE UNTIL END-OF-FILE
+          IF WS-COMPANY = WS-ALL-COMPANIES
+             OR DEPT-COMPANY = WS-COMPANY
+            PERFORM CHECK-MANAGER
+          END-IF
+          MOVE "READ DEPT-FILE" TO WS-ABEND-MSG
+          READ DEPT-FILE NEXT RECORD
+          PERFORM ABORT-IF-READ-ERROR
+        END-PERFORM.
+      *
+        MOVE "CLOSE DEPT-FILE" TO WS-ABEND-MSG.
+        CLOSE DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        DISPLAY "CHECKED " WS-CHECKED-COUNT " DEPARTMENT MANAGERS, "
+                WS-BAD-COUNT " WITHOUT A MATCHING EMPLOYEE".
+        STOP RUN.
+      *
+        CHECK-MANAGER.
+         IF DEPT-MANAGER NOT = SPACES
+           ADD 1 TO WS-CHECKED-COUNT
+      *    A department's manager should be a known employee of that
+      *    same department - look them up by the EMPL-FILE key.
+           MOVE DEPT-COMPANY  TO EMPL-COMPANY
+           MOVE DEPT-NAME     TO EMPL-DEPT
+           MOVE DEPT-MANAGER  TO EMPL-NAME
+           READ EMPL-FILE KEY IS EMPL-KEY
+           IF NOT SUCCESSFUL
+             IF NOT RECORD-NOT-FOUND
+               MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+               PERFORM ABORT-IF-ERROR
+             END-IF
+             ADD 1 TO WS-BAD-COUNT
+             DISPLAY DEPT-COMPANY " " DEPT-NAME
+                     " - MANAGER " DEPT-MANAGER
+                     " HAS NO MATCHING EMPLOYEE RECORD"
+           END-IF
+         END-IF.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
