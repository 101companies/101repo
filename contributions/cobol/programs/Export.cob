@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. Export.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+          COPY "copybooks/department.fc".
+          COPY "copybooks/employee.fc".
+          COPY "copybooks/company-export.fc".
+
+       DATA DIVISION.
+        FILE SECTION.
+         COPY "copybooks/department.fd".
+         COPY "copybooks/employee.fd".
+         COPY "copybooks/company-export.fd".
+
+        WORKING-STORAGE SECTION.
+         COPY "copybooks/file-status.ws".
+         01 WS-ALL-COMPANIES     PIC X     VALUE "*".
+         01 WS-COMPANY           PIC X(20).
+         01 WS-EXPORT-FILE-NAME  PIC X(100).
+         01 WS-ABEND-MSG         PIC X(40).
+         01 WS-DEPT-COUNT        PIC 9(7) VALUE 0.
+         01 WS-EMPL-COUNT        PIC 9(7) VALUE 0.
+         01 WS-LINE-PTR          PIC 999.
+         01 WS-SALARY-EDIT       PIC 9(9).99.
+
+       PROCEDURE DIVISION.
+
+      *
+        DISPLAY "Company code (* for all): " WITH NO ADVANCING.
+        ACCEPT WS-COMPANY.
+        DISPLAY "Export file name: " WITH NO ADVANCING.
+        ACCEPT WS-EXPORT-FILE-NAME.
+      *
+        MOVE "OPEN DEPT-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
+        OPEN INPUT EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "OPEN EXPORT-FILE" TO WS-ABEND-MSG.
+        OPEN OUTPUT EXPORT-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        PERFORM EXPORT-DEPARTMENTS.
+        PERFORM EXPORT-EMPLOYEES.
+      *
+        MOVE "CLOSE DEPT-FILE" TO WS-ABEND-MSG.
+        CLOSE DEPT-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+        MOVE "CLOSE EXPORT-FILE" TO WS-ABEND-MSG.
+        CLOSE EXPORT-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        DISPLAY "EXPORTED " WS-DEPT-COUNT " DEPARTMENT RECORDS AND "
+                WS-EMPL-COUNT " EMPLOYEE RECORDS TO "
+                FUNCTION TRIM(WS-EXPORT-FILE-NAME).
+        STOP RUN.
+      *
+        EXPORT-DEPARTMENTS.
+         IF WS-COMPANY NOT = WS-ALL-COMPANIES
+           MOVE WS-COMPANY TO DEPT-COMPANY
+         END-IF.
+         MOVE "START DEPT-FILE" TO WS-ABEND-MSG.
+         START DEPT-FILE KEY IS NOT LESS THAN DEPT-KEY.
+         IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *    A START that finds no record means there is nothing to read
+      *    - skip straight to end-of-scan instead of issuing a READ
+      *    NEXT with nothing positioned (status "46", not end-of-file,
+      *    which ABORT-IF-READ-ERROR would not tolerate).
+         IF SUCCESSFUL
+           MOVE "READ DEPT-FILE" TO WS-ABEND-MSG
+           READ DEPT-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         ELSE
+           SET END-OF-FILE TO TRUE
+         END-IF.
+         PERFORM WITH TEST BEFORE UNTIL END-OF-FILE
+           IF WS-COMPANY = WS-ALL-COMPANIES
+              OR DEPT-COMPANY = WS-COMPANY
+             PERFORM WRITE-DEPT-EXPORT-LINE
+           END-IF
+           MOVE "READ DEPT-FILE" TO WS-ABEND-MSG
+           READ DEPT-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         END-PERFORM.
+      *
+        WRITE-DEPT-EXPORT-LINE.
+         MOVE SPACES TO EXPORT-RECORD.
+         MOVE 1 TO WS-LINE-PTR.
+         STRING "D|" DELIMITED BY SIZE
+                 FUNCTION TRIM(DEPT-COMPANY)  DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(DEPT-NAME)     DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(DEPT-MANAGER)  DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(DEPT-ANCESTOR) DELIMITED BY SIZE
+             INTO EXPORT-RECORD WITH POINTER WS-LINE-PTR.
+         MOVE "WRITE EXPORT-RECORD" TO WS-ABEND-MSG.
+         WRITE EXPORT-RECORD.
+         PERFORM ABORT-IF-ERROR.
+         ADD 1 TO WS-DEPT-COUNT.
+      *
+        EXPORT-EMPLOYEES.
+         IF WS-COMPANY NOT = WS-ALL-COMPANIES
+           MOVE WS-COMPANY TO EMPL-COMPANY
+         END-IF.
+         MOVE "START EMPL-FILE" TO WS-ABEND-MSG.
+         START EMPL-FILE KEY IS NOT LESS THAN EMPL-KEY.
+         IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *    A START that finds no record means there is nothing to read
+      *    - skip straight to end-of-scan instead of issuing a READ
+      *    NEXT with nothing positioned (status "46", not end-of-file,
+      *    which ABORT-IF-READ-ERROR would not tolerate).
+         IF SUCCESSFUL
+           MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+           READ EMPL-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         ELSE
+           SET END-OF-FILE TO TRUE
+         END-IF.
+         PERFORM WITH TEST BEFORE UNTIL END-OF-FILE
+           IF WS-COMPANY = WS-ALL-COMPANIES
+              OR EMPL-COMPANY = WS-COMPANY
+             PERFORM WRITE-EMPL-EXPORT-LINE
+           END-IF
+           MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+           READ EMPL-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         END-PERFORM.
+      *
+        WRITE-EMPL-EXPORT-LINE.
+         MOVE SPACES TO EXPORT-RECORD.
+         MOVE 1 TO WS-LINE-PTR.
+      *    Move through an edited picture so the exported text carries
+      *    an explicit decimal point - EMPL-SALARY itself has none,
+      *    and LoadCompany's UNSTRING needs one to reload correctly.
+         MOVE EMPL-SALARY TO WS-SALARY-EDIT.
+         STRING "E|" DELIMITED BY SIZE
+                 FUNCTION TRIM(EMPL-COMPANY)      DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMPL-DEPT)         DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMPL-NAME)         DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMPL-ADDR-STREET)  DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMPL-ADDR-CITY)    DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMPL-ADDR-STATE)   DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMPL-ADDR-POSTAL)  DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(EMPL-ADDR-COUNTRY) DELIMITED BY SIZE "|"
+                 DELIMITED BY SIZE
+                 WS-SALARY-EDIT DELIMITED BY SIZE
+             INTO EXPORT-RECORD WITH POINTER WS-LINE-PTR.
+         MOVE "WRITE EXPORT-RECORD" TO WS-ABEND-MSG.
+         WRITE EXPORT-RECORD.
+         PERFORM ABORT-IF-ERROR.
+         ADD 1 TO WS-EMPL-COUNT.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
