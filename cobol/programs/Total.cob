@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-        PROGRAM-ID. Total
+        PROGRAM-ID. Total.
 
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
@@ -12,27 +12,163 @@
 
         WORKING-STORAGE SECTION.
          COPY "copybooks/file-status.ws".
-         78 MEGANALYSIS   VALUE "meganalysis".
-         01 TOTAL         PIC 9(9)V99.
+         01 WS-ALL-COMPANIES  PIC X     VALUE "*".
+         01 WS-COMPANY        PIC X(20).
+         01 WS-CURRENT-DEPT   PIC X(20).
+         01 WS-CURRENT-COMPANY PIC X(20).
+         01 WS-RECORD-FOUND   PIC X     VALUE "N".
+            88 WS-ANY-RECORD            VALUE "Y".
+         01 WS-DEPT-TOTAL     PIC 9(9)V99.
+         01 WS-COMPANY-TOTAL  PIC 9(9)V99.
+         01 WS-GRAND-TOTAL    PIC 9(9)V99.
+         01 WS-DEPT-LINE.
+            05 FILLER             PIC X(4)  VALUE SPACES.
+            05 WS-DEPT-LINE-DEPT  PIC X(20).
+            05 FILLER             PIC X(2)  VALUE SPACES.
+            05 WS-DEPT-LINE-TOTAL PIC ZZZ,ZZZ,ZZ9.99.
+         01 WS-COMPANY-LINE.
+            05 FILLER                PIC X(2)  VALUE SPACES.
+            05 WS-COMPANY-LINE-NAME  PIC X(20).
+            05 FILLER                PIC X(4)  VALUE " TOT".
+            05 WS-COMPANY-LINE-TOTAL PIC ZZZ,ZZZ,ZZ9.99.
+         01 WS-GRAND-LINE.
+            05 FILLER              PIC X(24) VALUE "GRAND TOTAL".
+            05 FILLER              PIC X(2)  VALUE SPACES.
+            05 WS-GRAND-LINE-TOTAL PIC ZZZ,ZZZ,ZZ9.99.
+         01 WS-ABEND-MSG      PIC X(40).
 
        PROCEDURE DIVISION.
 
       *
+        ACCEPT WS-COMPANY FROM COMMAND-LINE.
+        IF WS-COMPANY = SPACES
+          DISPLAY "Company code (or * for all companies): "
+                  WITH NO ADVANCING
+          ACCEPT WS-COMPANY
+        END-IF.
+      *
+        MOVE "OPEN EMPL-FILE" TO WS-ABEND-MSG.
         OPEN INPUT EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
+      *
+        IF WS-COMPANY = WS-ALL-COMPANIES
+          PERFORM CONSOLIDATED-RUN
+        ELSE
+          PERFORM SINGLE-COMPANY-RUN
+        END-IF.
+      *
+        MOVE "CLOSE EMPL-FILE" TO WS-ABEND-MSG.
+        CLOSE EMPL-FILE.
+        PERFORM ABORT-IF-ERROR.
       *
-        INITIALIZE TOTAL.
-        MOVE MEGANALYSIS TO EMPL-COMPANY.
-        START EMPL-FILE KEY IS >= EMPL-KEY.
-        READ EMPL-FILE NEXT RECORD.
-        PERFORM WITH TEST BEFORE
-                UNTIL END-OF-FILE
-                   OR EMPL-COMPANY NOT = MEGANALYSIS
-          ADD EMPL-SALARY TO TOTAL
-          READ EMPL-FILE NEXT RECORD
-        END-PERFORM.
-      *
-        CLOSE EMPL-FILE.      
-      *
-        DISPLAY TOTAL.
-      * 
         STOP RUN.
+      *
+        SINGLE-COMPANY-RUN.
+         INITIALIZE WS-GRAND-TOTAL WS-DEPT-TOTAL.
+         DISPLAY "PAYROLL TOTAL REPORT - COMPANY " WS-COMPANY.
+         DISPLAY "DEPARTMENT               SUBTOTAL".
+         MOVE WS-COMPANY TO EMPL-COMPANY.
+         MOVE "START EMPL-FILE" TO WS-ABEND-MSG.
+         START EMPL-FILE KEY IS >= EMPL-KEY.
+         IF NOT SUCCESSFUL AND NOT RECORD-NOT-FOUND
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *    A START that finds no record for this company means there
+      *    is nothing to read - skip straight to end-of-scan instead
+      *    of issuing a READ NEXT with nothing positioned (status "46",
+      *    not end-of-file, which ABORT-IF-READ-ERROR would not tolerate).
+         IF SUCCESSFUL
+           MOVE "READ EMPL-FILE" TO WS-ABEND-MSG
+           READ EMPL-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         ELSE
+           SET END-OF-FILE TO TRUE
+         END-IF.
+         IF NOT END-OF-FILE AND EMPL-COMPANY = WS-COMPANY
+           SET WS-ANY-RECORD TO TRUE
+           MOVE EMPL-DEPT TO WS-CURRENT-DEPT
+         END-IF.
+         PERFORM WITH TEST BEFORE
+                 UNTIL END-OF-FILE
+                    OR EMPL-COMPANY NOT = WS-COMPANY
+           IF EMPL-DEPT NOT = WS-CURRENT-DEPT
+             PERFORM DISPLAY-DEPT-SUBTOTAL
+             MOVE EMPL-DEPT TO WS-CURRENT-DEPT
+             INITIALIZE WS-DEPT-TOTAL
+           END-IF
+           ADD EMPL-SALARY TO WS-DEPT-TOTAL
+           ADD EMPL-SALARY TO WS-GRAND-TOTAL
+           READ EMPL-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         END-PERFORM.
+         IF WS-ANY-RECORD
+           PERFORM DISPLAY-DEPT-SUBTOTAL
+         END-IF.
+         MOVE WS-GRAND-TOTAL TO WS-GRAND-LINE-TOTAL.
+         DISPLAY WS-GRAND-LINE.
+      *
+        CONSOLIDATED-RUN.
+      *    Walks the whole file once in key order (company is the major
+      *    key segment) rather than rerunning SINGLE-COMPANY-RUN per
+      *    company, so a consolidation run stays a single pass.
+         INITIALIZE WS-GRAND-TOTAL WS-COMPANY-TOTAL WS-DEPT-TOTAL.
+         DISPLAY "CONSOLIDATED PAYROLL TOTAL REPORT - ALL COMPANIES".
+         DISPLAY "COMPANY              DEPARTMENT          SUBTOTAL".
+         MOVE "READ EMPL-FILE" TO WS-ABEND-MSG.
+         READ EMPL-FILE NEXT RECORD.
+         PERFORM ABORT-IF-READ-ERROR.
+         IF NOT END-OF-FILE
+           SET WS-ANY-RECORD TO TRUE
+           MOVE EMPL-COMPANY TO WS-CURRENT-COMPANY
+           MOVE EMPL-DEPT    TO WS-CURRENT-DEPT
+         END-IF.
+         PERFORM WITH TEST BEFORE UNTIL END-OF-FILE
+           IF EMPL-COMPANY NOT = WS-CURRENT-COMPANY
+             PERFORM DISPLAY-DEPT-SUBTOTAL
+             PERFORM DISPLAY-COMPANY-SUBTOTAL
+             MOVE EMPL-COMPANY TO WS-CURRENT-COMPANY
+             MOVE EMPL-DEPT    TO WS-CURRENT-DEPT
+             INITIALIZE WS-DEPT-TOTAL WS-COMPANY-TOTAL
+           ELSE
+             IF EMPL-DEPT NOT = WS-CURRENT-DEPT
+               PERFORM DISPLAY-DEPT-SUBTOTAL
+               MOVE EMPL-DEPT TO WS-CURRENT-DEPT
+               INITIALIZE WS-DEPT-TOTAL
+             END-IF
+           END-IF
+           ADD EMPL-SALARY TO WS-DEPT-TOTAL
+           ADD EMPL-SALARY TO WS-COMPANY-TOTAL
+           ADD EMPL-SALARY TO WS-GRAND-TOTAL
+           READ EMPL-FILE NEXT RECORD
+           PERFORM ABORT-IF-READ-ERROR
+         END-PERFORM.
+         IF WS-ANY-RECORD
+           PERFORM DISPLAY-DEPT-SUBTOTAL
+           PERFORM DISPLAY-COMPANY-SUBTOTAL
+         END-IF.
+         MOVE WS-GRAND-TOTAL TO WS-GRAND-LINE-TOTAL.
+         DISPLAY WS-GRAND-LINE.
+      *
+        DISPLAY-DEPT-SUBTOTAL.
+         MOVE WS-CURRENT-DEPT TO WS-DEPT-LINE-DEPT.
+         MOVE WS-DEPT-TOTAL   TO WS-DEPT-LINE-TOTAL.
+         DISPLAY WS-DEPT-LINE.
+      *
+        DISPLAY-COMPANY-SUBTOTAL.
+         MOVE WS-CURRENT-COMPANY TO WS-COMPANY-LINE-NAME.
+         MOVE WS-COMPANY-TOTAL   TO WS-COMPANY-LINE-TOTAL.
+         DISPLAY WS-COMPANY-LINE.
+      *
+        ABORT-IF-READ-ERROR.
+      *    END-OF-FILE is a normal loop exit, not an error.
+         IF NOT SUCCESSFUL AND NOT END-OF-FILE
+           PERFORM ABORT-IF-ERROR
+         END-IF.
+      *
+        ABORT-IF-ERROR.
+         IF NOT SUCCESSFUL
+           DISPLAY "FILE ERROR ON " WS-ABEND-MSG
+                   " - STATUS " WS-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+         END-IF.
