@@ -0,0 +1,4 @@
+         FD  CHECKPOINT-FILE.
+         01  CHECKPOINT-RECORD.
+             05 CKPT-KEY              PIC X(20).
+             05 CKPT-LAST-EMPL-KEY    PIC X(60).
