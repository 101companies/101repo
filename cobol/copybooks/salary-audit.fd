@@ -0,0 +1,9 @@
+         FD  AUDIT-FILE.
+         01  AUDIT-RECORD.
+             05 AUDIT-EMPL-KEY.
+                10 AUDIT-COMPANY    PIC X(20).
+                10 AUDIT-DEPT       PIC X(20).
+                10 AUDIT-NAME       PIC X(20).
+             05 AUDIT-OLD-SALARY    PIC 9(9)V99.
+             05 AUDIT-NEW-SALARY    PIC 9(9)V99.
+             05 AUDIT-TIMESTAMP     PIC X(21).
