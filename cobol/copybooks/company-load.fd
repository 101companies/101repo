@@ -0,0 +1,2 @@
+         FD  LOAD-FILE.
+         01  LOAD-RECORD          PIC X(200).
