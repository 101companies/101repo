@@ -0,0 +1,2 @@
+         FD  EXPORT-FILE.
+         01  EXPORT-RECORD          PIC X(200).
