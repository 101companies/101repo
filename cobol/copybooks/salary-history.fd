@@ -0,0 +1,10 @@
+         FD  SALARY-HISTORY-FILE.
+         01  SALARY-HISTORY-RECORD.
+             05 HIST-KEY.
+                10 HIST-EMPL-KEY.
+                   15 HIST-COMPANY        PIC X(20).
+                   15 HIST-DEPT           PIC X(20).
+                   15 HIST-NAME           PIC X(20).
+                10 HIST-EFFECTIVE-DATE    PIC X(21).
+             05 HIST-OLD-SALARY           PIC 9(9)V99.
+             05 HIST-NEW-SALARY           PIC 9(9)V99.
