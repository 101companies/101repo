@@ -0,0 +1,13 @@
+         FD  EMPL-FILE.
+         01  EMPL-RECORD.
+             05 EMPL-KEY.
+                10 EMPL-COMPANY     PIC X(20).
+                10 EMPL-DEPT        PIC X(20).
+                10 EMPL-NAME        PIC X(20).
+             05 EMPL-ADDR.
+                10 EMPL-ADDR-STREET    PIC X(30).
+                10 EMPL-ADDR-CITY      PIC X(20).
+                10 EMPL-ADDR-STATE     PIC X(20).
+                10 EMPL-ADDR-POSTAL    PIC X(10).
+                10 EMPL-ADDR-COUNTRY   PIC X(20).
+             05 EMPL-SALARY         PIC 9(9)V99.
