@@ -0,0 +1,7 @@
+         FD  DEPT-FILE.
+         01  DEPT-RECORD.
+             05 DEPT-KEY.
+                10 DEPT-COMPANY     PIC X(20).
+                10 DEPT-NAME        PIC X(20).
+             05 DEPT-MANAGER        PIC X(20).
+             05 DEPT-ANCESTOR       PIC X(20).
